@@ -1,27 +1,301 @@
  IDENTIFICATION DIVISION.
  PROGRAM-ID. HELLO_WORLD.
- 
+
  ENVIRONMENT DIVISION.
  CONFIGURATION SECTION.
  SPECIAL-NAMES.
- 
+     DECIMAL-POINT IS COMMA.
+
  INPUT-OUTPUT SECTION.
  FILE-CONTROL.
- 
+     SELECT PARM-FILE ASSIGN TO "PARMFILE"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS PARM-STATUS.
+
+     SELECT RUN-LOG-FILE ASSIGN TO "RUNLOG"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS RUNLOG-STATUS.
+
+     SELECT TRANS-FILE ASSIGN TO "TRANSFILE"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS TRANS-STATUS.
+
+     SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS CKPT-STATUS.
+
  DATA DIVISION.
  FILE SECTION.
- 
+ FD  PARM-FILE.
+ 01  PARM-RECORD.
+     05  PARM-JOB-NAME              PIC X(8).
+     05  PARM-ENV-TAG               PIC X(4).
+     05  PARM-VERSION               PIC X(8).
+
+ FD  RUN-LOG-FILE.
+ 01  RUN-LOG-RECORD                 PIC X(80).
+
+ FD  CHECKPOINT-FILE.
+ 01  CHECKPOINT-RECORD.
+     05  CKPT-RUN-DATE              PIC X(8).
+     05  CKPT-RECORD-TYPE           PIC X(1).
+         88  CKPT-TYPE-CONFIRMED      VALUE "C".
+         88  CKPT-TYPE-COMPLETE       VALUE "X".
+
+ FD  TRANS-FILE.
+ 01  TRANS-RECORD.
+     05  TRANS-DATE                 PIC X(8).
+     05  TRANS-ID                   PIC X(10).
+     05  TRANS-ACCOUNT-NO           PIC X(10).
+     05  TRANS-AMOUNT               PIC 9(9)V99.
+     05  TRANS-DESCRIPTION          PIC X(30).
+
  WORKING-STORAGE SECTION.
- 01  RESPONSE.
-   05  RESPONSE-IN-WS     PIC X(2).
- 
+     COPY CONFIRMW.
+
+ 01  PARM-STATUS                 PIC X(2)  VALUE "00".
+ 01  RUNLOG-STATUS               PIC X(2)  VALUE "00".
+ 01  TRANS-STATUS                PIC X(2)  VALUE "00".
+ 01  CKPT-STATUS                 PIC X(2)  VALUE "00".
+ 01  TRANS-COUNT                 PIC 9(6)  VALUE ZERO.
+
+ 01  TRANS-ERROR-SW              PIC X(1)  VALUE "N".
+     88  TRANS-ERROR              VALUE "Y".
+
+ 01  ALREADY-CONFIRMED-SW        PIC X(1)  VALUE "N".
+     88  ALREADY-CONFIRMED        VALUE "Y".
+ 01  LOG-LINE                    PIC X(80) VALUE SPACES.
+ 01  OUTCOME                     PIC X(40) VALUE SPACES.
+ 01  CURRENT-DATE-TIME           PIC X(21) VALUE SPACES.
+ 01  TODAY-DATE                  PIC X(8)  VALUE SPACES.
+ 01  TODAY-TIME                  PIC X(6)  VALUE SPACES.
+
+ 01  JOB-NAME                    PIC X(8)  VALUE "HELLOWLD".
+ 01  ENV-TAG                     PIC X(4)  VALUE "DEV ".
+ 01  PGM-VERSION                 PIC X(8)  VALUE "V1.0.0".
+ 01  BANNER-TEXT                 PIC X(72) VALUE SPACES.
+
+ 01  BATCH-RESPONSE              PIC X(10) VALUE SPACES.
+ 01  BATCH-MODE-SW               PIC X(1)  VALUE "N".
+     88  BATCH-MODE               VALUE "Y".
+
  SCREEN SECTION.
- 01 SIMPLE-QUESTION-SCREEN.
-    05  VALUE "SIMPLE QUESTION SCREEN" BLANK SCREEN       LINE 1 COL 35.
-    05  VALUE "ANSWER YES OR NO!  Y/N: "                  LINE 2 COL 1.
-    05  RESPONSE-INPUT                                    LINE 2 COL 25
-        PIC X TO RESPONSE-IN-WS.
- 
+     COPY CONFIRMS.
+
 PROCEDURE DIVISION.
-           DISPLAY "HELLO WORLD FROM GNU-COBOL 3.1.2 - YEAH"
+MAIN-PARAGRAPH.
+    MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-TIME
+    MOVE CURRENT-DATE-TIME(1:8) TO TODAY-DATE
+    MOVE CURRENT-DATE-TIME(9:6) TO TODAY-TIME
+
+    PERFORM READ-BANNER-PARAMETERS
+    PERFORM GET-CONFIRMATION
+    PERFORM LOG-RUN-OUTCOME
+
+    IF RESPONSE-IS-YES
+        PERFORM DISPLAY-BANNER
+        PERFORM PROCESS-TRANSACTIONS
+        PERFORM WRITE-RUN-COMPLETE
+        IF TRANS-ERROR
+            MOVE 12 TO RETURN-CODE
+        ELSE
+            MOVE 0 TO RETURN-CODE
+        END-IF
+    ELSE
+        IF RESPONSE-IS-NO
+            DISPLAY "RUN CANCELLED - OPERATOR ANSWERED N"
+            MOVE 4 TO RETURN-CODE
+        ELSE
+            DISPLAY "RUN ABORTED - NO VALID Y/N RESPONSE RECEIVED"
+            MOVE 8 TO RETURN-CODE
+        END-IF
+    END-IF
+
     STOP RUN.
+
+READ-BANNER-PARAMETERS.
+    OPEN INPUT PARM-FILE
+    IF PARM-STATUS = "00"
+        READ PARM-FILE
+            NOT AT END
+                MOVE PARM-JOB-NAME TO JOB-NAME
+                MOVE PARM-ENV-TAG  TO ENV-TAG
+                MOVE PARM-VERSION  TO PGM-VERSION
+        END-READ
+        CLOSE PARM-FILE
+    END-IF.
+
+DISPLAY-BANNER.
+    STRING
+        FUNCTION TRIM(JOB-NAME) DELIMITED BY SIZE
+        "/" DELIMITED BY SIZE
+        FUNCTION TRIM(ENV-TAG) DELIMITED BY SIZE
+        "/" DELIMITED BY SIZE
+        FUNCTION TRIM(PGM-VERSION) DELIMITED BY SIZE
+        " HELLO WORLD FROM GNU-COBOL 3.1.2 - YEAH" DELIMITED BY SIZE
+        INTO BANNER-TEXT
+    END-STRING
+    DISPLAY BANNER-TEXT.
+
+WRITE-CHECKPOINT.
+    MOVE TODAY-DATE TO CKPT-RUN-DATE
+    MOVE "C" TO CKPT-RECORD-TYPE
+    OPEN EXTEND CHECKPOINT-FILE
+    IF CKPT-STATUS NOT = "00"
+        OPEN OUTPUT CHECKPOINT-FILE
+    END-IF
+    IF CKPT-STATUS = "00"
+        WRITE CHECKPOINT-RECORD
+        CLOSE CHECKPOINT-FILE
+    ELSE
+        DISPLAY "WARNING - UNABLE TO WRITE CHECKPOINT FILE, STATUS="
+            CKPT-STATUS
+    END-IF.
+
+WRITE-RUN-COMPLETE.
+    MOVE TODAY-DATE TO CKPT-RUN-DATE
+    MOVE "X" TO CKPT-RECORD-TYPE
+    OPEN EXTEND CHECKPOINT-FILE
+    IF CKPT-STATUS NOT = "00"
+        OPEN OUTPUT CHECKPOINT-FILE
+    END-IF
+    IF CKPT-STATUS = "00"
+        WRITE CHECKPOINT-RECORD
+        CLOSE CHECKPOINT-FILE
+    ELSE
+        DISPLAY "WARNING - UNABLE TO WRITE CHECKPOINT FILE, STATUS="
+            CKPT-STATUS
+    END-IF.
+
+PROCESS-TRANSACTIONS.
+    MOVE ZERO TO TRANS-COUNT
+    MOVE "N" TO TRANS-ERROR-SW
+    OPEN INPUT TRANS-FILE
+    IF TRANS-STATUS = "00"
+        PERFORM UNTIL TRANS-STATUS NOT = "00"
+            READ TRANS-FILE
+                AT END
+                    MOVE "10" TO TRANS-STATUS
+                NOT AT END
+                    IF TRANS-STATUS = "00"
+                        ADD 1 TO TRANS-COUNT
+                    ELSE
+                        MOVE "Y" TO TRANS-ERROR-SW
+                        DISPLAY "ERROR READING TRANSACTION FILE, STATUS="
+                            TRANS-STATUS
+                        MOVE "10" TO TRANS-STATUS
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE TRANS-FILE
+        DISPLAY "TRANSACTIONS PROCESSED: " TRANS-COUNT
+    ELSE
+        IF TRANS-STATUS = "35"
+            DISPLAY "NO TRANSACTION FILE FOUND - SKIPPING TRANSACTION PROCESSING"
+        ELSE
+            MOVE "Y" TO TRANS-ERROR-SW
+            DISPLAY "ERROR OPENING TRANSACTION FILE, STATUS="
+                TRANS-STATUS
+        END-IF
+    END-IF.
+
+GET-CONFIRMATION.
+    PERFORM CHECK-RESTART
+    IF ALREADY-CONFIRMED
+        MOVE "Y" TO RESPONSE-IN-WS
+        MOVE "RESTARTED - PREVIOUSLY CONFIRMED TODAY" TO OUTCOME
+    ELSE
+        PERFORM CHECK-BATCH-OVERRIDE
+        IF BATCH-MODE
+            PERFORM VALIDATE-BATCH-RESPONSE
+        ELSE
+            PERFORM PROMPT-OPERATOR
+        END-IF
+        IF RESPONSE-IS-YES
+            PERFORM WRITE-CHECKPOINT
+        END-IF
+    END-IF.
+
+CHECK-RESTART.
+    MOVE "N" TO ALREADY-CONFIRMED-SW
+    OPEN INPUT CHECKPOINT-FILE
+    IF CKPT-STATUS = "00"
+        PERFORM UNTIL CKPT-STATUS NOT = "00"
+            READ CHECKPOINT-FILE
+                AT END
+                    MOVE "10" TO CKPT-STATUS
+                NOT AT END
+                    IF CKPT-RUN-DATE = TODAY-DATE
+                        IF CKPT-TYPE-CONFIRMED
+                            MOVE "Y" TO ALREADY-CONFIRMED-SW
+                        ELSE
+                            IF CKPT-TYPE-COMPLETE
+                                MOVE "N" TO ALREADY-CONFIRMED-SW
+                            END-IF
+                        END-IF
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE CHECKPOINT-FILE
+    END-IF.
+
+CHECK-BATCH-OVERRIDE.
+    MOVE SPACES TO BATCH-RESPONSE
+    ACCEPT BATCH-RESPONSE FROM ENVIRONMENT "HELLO_WORLD_RESPONSE"
+    IF BATCH-RESPONSE NOT = SPACES
+        MOVE "Y" TO BATCH-MODE-SW
+    END-IF.
+
+VALIDATE-BATCH-RESPONSE.
+    MOVE FUNCTION UPPER-CASE(BATCH-RESPONSE(1:1)) TO RESPONSE-IN-WS
+    IF RESPONSE-IS-YES
+        MOVE "CONFIRMED (BATCH MODE)" TO OUTCOME
+    ELSE
+        IF RESPONSE-IS-NO
+            MOVE "DECLINED (BATCH MODE)" TO OUTCOME
+        ELSE
+            MOVE SPACE TO RESPONSE-IN-WS
+            MOVE "BAD INPUT - INVALID BATCH RESPONSE" TO OUTCOME
+        END-IF
+    END-IF.
+
+PROMPT-OPERATOR.
+    MOVE SPACE TO RESPONSE-IN-WS
+    PERFORM UNTIL RESPONSE-IS-YES OR RESPONSE-IS-NO
+        DISPLAY SIMPLE-QUESTION-SCREEN
+        ACCEPT SIMPLE-QUESTION-SCREEN
+        MOVE FUNCTION UPPER-CASE(RESPONSE-IN-WS) TO RESPONSE-IN-WS
+        IF NOT RESPONSE-IS-YES AND NOT RESPONSE-IS-NO
+            MOVE SPACE TO RESPONSE-IN-WS
+        END-IF
+    END-PERFORM
+    IF RESPONSE-IS-YES
+        MOVE "CONFIRMED" TO OUTCOME
+    ELSE
+        MOVE "DECLINED" TO OUTCOME
+    END-IF.
+
+LOG-RUN-OUTCOME.
+    OPEN EXTEND RUN-LOG-FILE
+    IF RUNLOG-STATUS NOT = "00"
+        OPEN OUTPUT RUN-LOG-FILE
+    END-IF
+    IF RUNLOG-STATUS = "00"
+        STRING
+            "RUN " DELIMITED BY SIZE
+            TODAY-DATE DELIMITED BY SIZE
+            " " DELIMITED BY SIZE
+            TODAY-TIME DELIMITED BY SIZE
+            " RESPONSE=" DELIMITED BY SIZE
+            RESPONSE-IN-WS DELIMITED BY SIZE
+            " OUTCOME=" DELIMITED BY SIZE
+            OUTCOME DELIMITED BY SIZE
+            INTO LOG-LINE
+        END-STRING
+        MOVE LOG-LINE TO RUN-LOG-RECORD
+        WRITE RUN-LOG-RECORD
+        CLOSE RUN-LOG-FILE
+    ELSE
+        DISPLAY "WARNING - UNABLE TO WRITE RUN LOG, STATUS="
+            RUNLOG-STATUS
+    END-IF.
