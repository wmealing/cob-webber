@@ -0,0 +1,7 @@
+ *> CONFIRMS - shared Y/N confirmation screen.  Pair with
+ *> CONFIRMW in the WORKING-STORAGE SECTION.
+ 01  SIMPLE-QUESTION-SCREEN.
+     05  VALUE "SIMPLE QUESTION SCREEN" BLANK SCREEN   LINE 1 COL 35.
+     05  VALUE "ANSWER YES OR NO!  Y/N: "              LINE 2 COL 1.
+     05  RESPONSE-INPUT                                LINE 2 COL 25
+         PIC X TO RESPONSE-IN-WS.
