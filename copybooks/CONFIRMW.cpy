@@ -0,0 +1,6 @@
+ *> CONFIRMW - working-storage for the shared Y/N confirmation
+ *> prompt.  Pair with CONFIRMS in the SCREEN SECTION.
+ 01  RESPONSE.
+     05  RESPONSE-IN-WS         PIC X(1).
+         88  RESPONSE-IS-YES    VALUE "Y".
+         88  RESPONSE-IS-NO     VALUE "N".
